@@ -0,0 +1,69 @@
+      *================================================================*
+      *   PROGRAMA   : CEPCARGA                                        *
+      *   ANALISTA   : RICARDO COSTA COUTINHO                          *
+      *   PROGRAMADOR: ISAMEL JORGE BRANDAO                            *
+      *   OBJETIVO   : CARGA INICIAL DA TABELA DE CEP X ENDERECO       *
+      *                UTILIZADA PELO CADASTRO DE CLIENTE (PROGVAR2)   *
+      *================================================================*
+      *                       HISTORICO DE VERSOES                     *
+      *----------------------------------------------------------------*
+      *  VRS |        AUTOR        |     DATA     |     DESCRICAO      *
+      *----------------------------------------------------------------*
+      *  001 |  ISMAEL J. BRANDAO  |  08/08/2026  |   CRIACAO          *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEPCARGA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEPTAB ASSIGN TO "CEPTAB.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CEP-CODIGO
+               FILE STATUS IS WRK-CEP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CEPTAB.
+           COPY "CEPTAB.CPY".
+       WORKING-STORAGE SECTION.
+       77 WRK-CEP-STATUS        PIC X(02) VALUE SPACES.
+           88 CEP-STATUS-OK       VALUE "00".
+
+      ** TABELA DE CEP DE EXEMPLO CARREGADA NO ARQUIVO CEPTAB.DAT
+       01 WRK-TAB-CEP-CARGA.
+           05 FILLER PIC X(40) VALUE
+              "01310100SAO PAULO - AV PAULISTA       SP".
+           05 FILLER PIC X(40) VALUE
+              "20040020RIO DE JANEIRO - AV BRANCO    RJ".
+           05 FILLER PIC X(40) VALUE
+              "30130010BELO HORIZONTE - AFONSO PENA  MG".
+           05 FILLER PIC X(40) VALUE
+              "40020000SALVADOR - AV SETE SETEMBRO   BA".
+           05 FILLER PIC X(40) VALUE
+              "70040010BRASILIA - ESPLANADA MINIST.  DF".
+       01 WRK-TAB-CEP-CARGA-R REDEFINES WRK-TAB-CEP-CARGA.
+           05 WRK-TAB-CEP-ITEM OCCURS 5 TIMES.
+               10 WRK-TAB-CEP-CODIGO    PIC 9(08).
+               10 WRK-TAB-CEP-ENDERECO  PIC X(30).
+               10 WRK-TAB-CEP-UF        PIC X(02).
+       77 WRK-TAB-CEP-IDX        PIC 9(02) VALUE 1.
+
+       PROCEDURE DIVISION.
+           0001-PRINCIPAL                                      SECTION.
+               OPEN OUTPUT CEPTAB
+               PERFORM 1000-GRAVAR-CEP
+                   VARYING WRK-TAB-CEP-IDX FROM 1 BY 1
+                   UNTIL WRK-TAB-CEP-IDX > 5
+               CLOSE CEPTAB
+               DISPLAY "CEPCARGA: TABELA DE CEP CARREGADA COM SUCESSO"
+               STOP RUN.
+
+      *** GRAVA UM REGISTRO DA TABELA DE CARGA NO ARQUIVO CEPTAB
+           1000-GRAVAR-CEP.
+             MOVE WRK-TAB-CEP-CODIGO(WRK-TAB-CEP-IDX)   TO CEP-CODIGO
+             MOVE WRK-TAB-CEP-ENDERECO(WRK-TAB-CEP-IDX) TO CEP-ENDERECO
+             MOVE WRK-TAB-CEP-UF(WRK-TAB-CEP-IDX)       TO CEP-UF
+             WRITE CEP-CADASTRO
+                 INVALID KEY
+                     DISPLAY "CEPCARGA: CEP DUPLICADO " CEP-CODIGO
+             END-WRITE.
