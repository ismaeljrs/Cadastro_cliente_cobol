@@ -0,0 +1,28 @@
+      *================================================================*
+      *   COPY        : CADMAST                                        *
+      *   OBJETIVO    : LAYOUT DO REGISTRO MESTRE DE CLIENTES          *
+      *                 (ARQUIVO CADMAST.DAT - INDEXADO POR MST-CPF)   *
+      *================================================================*
+      *  VRS |        AUTOR        |     DATA     |     DESCRICAO      *
+      *----------------------------------------------------------------*
+      *  001 |  ISMAEL J. BRANDAO  |  08/08/2026  |   CRIACAO          *
+      *================================================================*
+       01  CAD-MASTER-REC.
+           05  MST-CPF             PIC 9(11).
+           05  MST-NOME            PIC X(30).
+           05  MST-DATA-NASC.
+               10  MST-DIA           PIC 9(02).
+               10  MST-MES           PIC 9(02).
+               10  MST-ANO           PIC 9(04).
+           05  MST-GENE            PIC X(01).
+           05  MST-TELEFONE.
+               10  MST-DDD           PIC 9(02).
+               10  MST-NUMTEL        PIC 9(09).
+           05  MST-CEP             PIC 9(08).
+           05  MST-NUMERO          PIC X(05).
+           05  MST-UF              PIC X(02).
+           05  MST-ENDERECO        PIC X(30).
+           05  MST-COMPLEMENTO     PIC X(30).
+           05  MST-EMAIL           PIC X(30).
+           05  MST-SENHA-HASH      PIC 9(10).
+           05  MST-DT-CADASTRO     PIC 9(08).
