@@ -0,0 +1,141 @@
+      *================================================================*
+      *   PROGRAMA   : CADLIST                                        *
+      *   ANALISTA   : RICARDO COSTA COUTINHO                          *
+      *   PROGRAMADOR: ISAMEL JORGE BRANDAO                            *
+      *   OBJETIVO   : EMITIR A RELACAO DE CLIENTES CADASTRADOS,       *
+      *                ORDENADA POR NOME, A PARTIR DO ARQUIVO MESTRE   *
+      *                GERADO PELO PROGVAR2                           *
+      *================================================================*
+      *                       HISTORICO DE VERSOES                     *
+      *----------------------------------------------------------------*
+      *  VRS |        AUTOR        |     DATA     |     DESCRICAO      *
+      *----------------------------------------------------------------*
+      *  001 |  ISMAEL J. BRANDAO  |  08/08/2026  |   CRIACAO          *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADLIST.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMAST ASSIGN TO "CADMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MST-CPF
+               FILE STATUS IS WRK-CAD-STATUS.
+           SELECT WRK-ARQ-ORDENACAO ASSIGN TO "CADLIST.SRT".
+           SELECT RELATORIO ASSIGN TO "CADLIST.LST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADMAST.
+           COPY "CADMAST.CPY".
+       SD  WRK-ARQ-ORDENACAO.
+       01  WRK-REG-ORDENACAO.
+           05 SRT-NOME             PIC X(30).
+           05 SRT-CPF              PIC 9(11).
+           05 SRT-DDD              PIC 9(02).
+           05 SRT-NUMTEL           PIC 9(09).
+           05 SRT-UF               PIC X(02).
+           05 SRT-DT-CADASTRO      PIC 9(08).
+       FD  RELATORIO.
+       01  REL-LINHA                PIC X(80).
+       WORKING-STORAGE SECTION.
+       77 WRK-CAD-STATUS        PIC X(02) VALUE SPACES.
+           88 CAD-STATUS-OK       VALUE "00".
+           88 CAD-STATUS-NAO-EXISTE VALUE "35".
+       77 WRK-FIM-CADMAST       PIC X(01) VALUE 'N'.
+           88 FIM-CADMAST          VALUE 'S'.
+       77 WRK-FIM-ORDENACAO     PIC X(01) VALUE 'N'.
+           88 FIM-ORDENACAO        VALUE 'S'.
+
+       01  REL-LINHA-DETALHE.
+           05 REL-NOME              PIC X(30).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 REL-CPF               PIC 9(11).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 REL-DDD               PIC 9(02).
+           05 FILLER                PIC X(01) VALUE SPACES.
+           05 REL-NUMTEL            PIC 9(09).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 REL-UF                PIC X(02).
+           05 FILLER                PIC X(02) VALUE SPACES.
+           05 REL-DT-CADASTRO       PIC 9(08).
+
+       PROCEDURE DIVISION.
+           0001-PRINCIPAL                                      SECTION.
+               SORT WRK-ARQ-ORDENACAO
+                   ON ASCENDING KEY SRT-NOME
+                   INPUT PROCEDURE IS 1000-LER-CADMAST
+                   OUTPUT PROCEDURE IS 2000-IMPRIMIR-RELATORIO
+               STOP RUN.
+
+      *** LE O MESTRE DE CLIENTES E ALIMENTA O ARQUIVO DE ORDENACAO.
+      *** SE O MESTRE AINDA NAO EXISTE (NENHUM CADASTRO FOI FEITO
+      *** AINDA PELO PROGVAR2), EMITE O RELATORIO VAZIO EM VEZ DE
+      *** ENTRAR NO LOOP DE LEITURA COM O ARQUIVO FORA DO AR
+           1000-LER-CADMAST.
+             OPEN INPUT CADMAST
+             IF CAD-STATUS-OK
+                 PERFORM UNTIL FIM-CADMAST
+                     READ CADMAST NEXT RECORD
+                         AT END
+                             SET FIM-CADMAST TO TRUE
+                         NOT AT END
+                             PERFORM 1010-GRAVAR-REGISTRO-ORDENACAO
+                     END-READ
+                 END-PERFORM
+                 CLOSE CADMAST
+             ELSE
+                 DISPLAY "CADLIST: CADMAST.DAT NAO ENCONTRADO, STATUS "
+                     WRK-CAD-STATUS ", RELATORIO SERA EMITIDO VAZIO"
+             END-IF.
+
+      *** MONTA O REGISTRO DE ORDENACAO A PARTIR DO REGISTRO MESTRE
+           1010-GRAVAR-REGISTRO-ORDENACAO.
+             MOVE MST-NOME        TO SRT-NOME
+             MOVE MST-CPF         TO SRT-CPF
+             MOVE MST-DDD         TO SRT-DDD
+             MOVE MST-NUMTEL      TO SRT-NUMTEL
+             MOVE MST-UF          TO SRT-UF
+             MOVE MST-DT-CADASTRO TO SRT-DT-CADASTRO
+             RELEASE WRK-REG-ORDENACAO.
+
+      *** IMPRIME O CABECALHO E UMA LINHA POR CLIENTE, JA ORDENADO
+           2000-IMPRIMIR-RELATORIO.
+             OPEN OUTPUT RELATORIO
+             PERFORM 2010-IMPRIMIR-CABECALHO
+             PERFORM UNTIL FIM-ORDENACAO
+                 RETURN WRK-ARQ-ORDENACAO
+                     AT END
+                         SET FIM-ORDENACAO TO TRUE
+                     NOT AT END
+                         PERFORM 2020-IMPRIMIR-DETALHE
+                 END-RETURN
+             END-PERFORM
+             CLOSE RELATORIO.
+
+      *** ESCREVE AS LINHAS DE CABECALHO DO RELATORIO
+           2010-IMPRIMIR-CABECALHO.
+             MOVE
+             "RELATORIO DE CLIENTES CADASTRADOS - ORDENADO POR NOME"
+                 TO REL-LINHA
+             WRITE REL-LINHA
+             MOVE SPACES TO REL-LINHA
+             WRITE REL-LINHA
+             MOVE SPACES TO REL-LINHA
+             MOVE "NOME                            CPF  "
+                 TO REL-LINHA(1:37)
+             MOVE "        DDDTELEFONE   UF  DT CADASTRO"
+                 TO REL-LINHA(38:37)
+             WRITE REL-LINHA.
+
+      *** ESCREVE UMA LINHA DE DETALHE PARA O CLIENTE LIDO DO SORT
+           2020-IMPRIMIR-DETALHE.
+             MOVE SRT-NOME        TO REL-NOME
+             MOVE SRT-CPF         TO REL-CPF
+             MOVE SRT-DDD         TO REL-DDD
+             MOVE SRT-NUMTEL      TO REL-NUMTEL
+             MOVE SRT-UF          TO REL-UF
+             MOVE SRT-DT-CADASTRO TO REL-DT-CADASTRO
+             MOVE REL-LINHA-DETALHE TO REL-LINHA
+             WRITE REL-LINHA.
