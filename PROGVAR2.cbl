@@ -9,11 +9,30 @@
       *  VRS |        AUTOR        |     DATA     |     DESCRICAO      *
       *----------------------------------------------------------------*
       *  003 |  ISMAEL J. BRANDAO  |  03/02/2025  |   IMPLEMENTACAO    *
+      *  004 |  ISMAEL J. BRANDAO  |  08/08/2026  |   CADASTRO MESTRE  *
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGVAR2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADMAST ASSIGN TO "CADMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MST-CPF
+               ALTERNATE RECORD KEY IS MST-EMAIL WITH DUPLICATES
+               FILE STATUS IS WRK-CAD-STATUS.
+           SELECT CEPTAB ASSIGN TO "CEPTAB.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CEP-CODIGO
+               FILE STATUS IS WRK-CEP-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CADMAST.
+           COPY "CADMAST.CPY".
+       FD  CEPTAB.
+           COPY "CEPTAB.CPY".
        WORKING-STORAGE SECTION.
        77 WRK-CONT              PIC 9(10).
        77 WRK-ENTER             PIC X(01).
@@ -25,6 +44,100 @@
        77 I                     PIC 9(10) VALUE 1.
        77 CLI-N                 PIC X(20).
        77 WRK-TAM               PIC 9(03) VALUE 0.
+       77 WRK-TAM-DOMINIO       PIC 9(02) VALUE 0.
+       77 WRK-EMAIL-VERIFICAR   PIC X(40) VALUE SPACES.
+
+      ** ARQUIVO MESTRE DE CLIENTES
+       77 WRK-CAD-STATUS        PIC X(02) VALUE SPACES.
+           88 CAD-STATUS-OK       VALUE "00".
+           88 CAD-STATUS-NAO-ACHADO VALUE "23".
+           88 CAD-STATUS-NAO-EXISTE VALUE "35".
+       77 WRK-MODO-CADASTRO     PIC X(01) VALUE 'I'.
+           88 MODO-INCLUSAO       VALUE 'I'.
+           88 MODO-ALTERACAO      VALUE 'A'.
+       77 WRK-CPF-DUPLICADO     PIC X(01) VALUE 'N'.
+           88 CPF-JA-CADASTRADO   VALUE 'S'.
+       77 WRK-EMAIL-DUPLICADO    PIC X(01) VALUE 'N'.
+           88 EMAIL-JA-CADASTRADO  VALUE 'S'.
+       77 WRK-EMAIL-DUPLICADO-CPF PIC 9(11) VALUE ZEROS.
+
+      ** MANUTENCAO DE CLIENTE (ALTERACAO/EXCLUSAO)
+       77 WRK-MANUT-CPF         PIC 9(11) VALUE ZEROS.
+       77 WRK-OPC5              PIC 9(01).
+       77 WRK-OPC6              PIC 9(01).
+       77 WRK-MANUT-LOOP        PIC X(01) VALUE 'N'.
+           88 MANUT-FIM            VALUE 'S'.
+       77 WRK-MANUT-MENU-LOOP   PIC X(01) VALUE 'N'.
+           88 MANUT-MENU-FIM       VALUE 'S'.
+       77 WRK-MANUT-ACHADO      PIC X(01) VALUE 'N'.
+           88 MANUT-ACHADO         VALUE 'S'.
+       77 WRK-DT-CADASTRO-ORIGINAL PIC 9(08) VALUE ZEROS.
+       77 WRK-CPF-ORIGINAL-MANUT PIC 9(11) VALUE ZEROS.
+
+      ** CALCULO DO HASH DA SENHA GRAVADA NO MESTRE DE CLIENTES
+       77 WRK-SENHA-VERIFICAR   PIC X(30) VALUE SPACES.
+       77 WRK-SENHA-HASH-ORIGINAL PIC 9(10) VALUE ZEROS.
+       77 WRK-HASH-SENHA        PIC 9(10) VALUE ZEROS.
+       77 WRK-HASH-POS          PIC 9(02).
+       01 WRK-HASH-CHAR-GRUPO.
+           05 WRK-HASH-CHAR        PIC X(01).
+       01 WRK-HASH-CHAR-NUM REDEFINES WRK-HASH-CHAR-GRUPO.
+           05 WRK-HASH-CHAR-VALOR  PIC 9(2) COMP-X.
+
+      ** TABELA DE CEP X ENDERECO
+       77 WRK-CEP-STATUS        PIC X(02) VALUE SPACES.
+           88 CEP-STATUS-OK       VALUE "00".
+           88 CEP-STATUS-NAO-ACHADO VALUE "23".
+           88 CEP-STATUS-NAO-EXISTE VALUE "35".
+       77 WRK-CEP-ACHADO        PIC X(01) VALUE 'N'.
+           88 CEP-ACHADO           VALUE 'S'.
+
+      ** VALIDACAO DA DATA DE NASCIMENTO E DA IDADE MINIMA
+       77 WRK-DATA-VALIDA      PIC X(01) VALUE 'N'.
+           88 DATA-VALIDA         VALUE 'S'.
+       77 WRK-IDADE-OK         PIC X(01) VALUE 'N'.
+           88 IDADE-OK            VALUE 'S'.
+       77 WRK-ANO-BISSEXTO     PIC X(01) VALUE 'N'.
+           88 ANO-BISSEXTO        VALUE 'S'.
+       77 WRK-DIAS-NO-MES       PIC 9(02).
+       77 WRK-DATA-QUOCIENTE    PIC 9(05).
+       77 WRK-DATA-RESTO        PIC 9(02).
+       77 WRK-IDADE             PIC 9(03).
+       01 WRK-DATA-ATUAL        PIC 9(08) VALUE ZEROS.
+       01 WRK-DATA-ATUAL-R REDEFINES WRK-DATA-ATUAL.
+           05 WRK-ANO-ATUAL       PIC 9(04).
+           05 WRK-MES-ATUAL       PIC 9(02).
+           05 WRK-DIA-ATUAL       PIC 9(02).
+
+      ** TABELA DE QUANTIDADE DE DIAS POR MES (JAN A DEZ)
+       01 WRK-TAB-DIAS-MES-VALORES.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+       01 WRK-TAB-DIAS-MES REDEFINES WRK-TAB-DIAS-MES-VALORES.
+           05 WRK-DIAS-MES         PIC 9(02) OCCURS 12 TIMES.
+
+      ** VALIDACAO DO DIGITO VERIFICADOR DO CPF (MODULO 11)
+       77 WRK-CPF-VALIDO       PIC X(01) VALUE 'N'.
+           88 CPF-VALIDO          VALUE 'S'.
+       77 WRK-CPF-REPETIDO     PIC X(01) VALUE 'S'.
+           88 CPF-TODOS-DIGITOS-IGUAIS VALUE 'S'.
+       77 WRK-CPF-POS           PIC 9(02).
+       77 WRK-CPF-PESO          PIC 9(02).
+       77 WRK-CPF-SOMA          PIC 9(05).
+       77 WRK-CPF-QUOCIENTE     PIC 9(05).
+       77 WRK-CPF-RESTO         PIC 9(02).
+       77 WRK-CPF-DV1           PIC 9(01).
+       77 WRK-CPF-DV2           PIC 9(01).
 
       ** LOOPS / LAÇOS DE REPETIÇÃO
        77 PARA                 PIC X VALUE 'N'.
@@ -36,9 +149,11 @@
        77 WRK-CAD-CLI-LOOP1    PIC X VALUE 'N'.
            88 CAD-CLI-FIM1 VALUE 'S'.
        77 WRK-CAD-CLI-LOOP2    PIC X VALUE 'N'.
-           88 CAD-CLI-FIM1 VALUE 'S'.
+           88 CAD-CLI-FIM2 VALUE 'S'.
        77 WRK-CAD-CLI-LOOP3    PIC X VALUE 'N'.
            88 CAD-CLI-FIM3 VALUE 'S'.
+       77 WRK-CAD-CLI-VOLTOU   PIC X VALUE 'N'.
+           88 CAD-CLI-VOLTOU-LOGUIN VALUE 'S'.
 
 
 
@@ -58,6 +173,8 @@
                10 DT-ANO          PIC 9(04) VALUE ZEROS.
            05 CAD-GENE          PIC X(01) VALUE SPACES.
            05 CAD-CPF           PIC 9(11) VALUE ZEROS.
+           05 CAD-CPF-DIGITOS REDEFINES CAD-CPF.
+               10 CAD-CPF-D       PIC 9(01) OCCURS 11 TIMES.
            05 CAD-TELEFONE.
                10 TEL-DD          PIC 9(02) VALUE ZEROS.
                10 TEL-NUMERO      PIC 9(09) VALUE ZEROS.
@@ -364,6 +481,7 @@
                    FOREGROUND-COLOR 0
                    BACKGROUND-COLOR 7.
            10 LINE 16 COLUMN 47 USING LOG-SENHA
+                   SECURE
                    FOREGROUND-COLOR 0
                    BACKGROUND-COLOR 7.
 
@@ -436,8 +554,16 @@
                    BACKGROUND-COLOR 7.
 
 
-          10 LINE 21 COLUMN 40 VALUE
-          '                                                          '
+           10 LINE 21 COLUMN 40 VALUE
+           '  '
+                   FOREGROUND-COLOR 0
+                   BACKGROUND-COLOR 7.
+           10 LINE 21 COLUMN 42 VALUE
+            '4 - manutencao de cliente'
+                    FOREGROUND-COLOR 7
+                    BACKGROUND-COLOR 5.
+           10 LINE 21 COLUMN 67 VALUE
+           '                               '
                    FOREGROUND-COLOR 0
                    BACKGROUND-COLOR 7.
 
@@ -484,9 +610,19 @@
               'Preencha o campo senha antes de continuar'
               FOREGROUND-COLOR 4
               BACKGROUND-COLOR 7.
+           05 LOG-ERRO-EMAIL-NAO-ACHADO.
+               10 LINE 13 COLUMN 46 VALUE
+              'E-mail nao encontrado no cadastro'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 LOG-ERRO-SENHA-INCORRETA.
+               10 LINE 18 COLUMN 46 VALUE
+              'Senha incorreta para o e-mail informado'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
            05 LOG-ERRO-OPCAO.
                10 LINE 23 COLUMN 53 VALUE
-              'DIGITE APENAS NUMEROS DE 1 A 3 '
+              'DIGITE APENAS NUMEROS DE 1 A 4 '
               FOREGROUND-COLOR 4
               BACKGROUND-COLOR 7.
 
@@ -505,6 +641,71 @@
               'Preencha o campo Nome antes de continuar'
               FOREGROUND-COLOR 4
               BACKGROUND-COLOR 7.
+           05 CAD-ERRO-CPF-DUPLICADO.
+               10 LINE 14 COLUMN 40 VALUE
+              'Cliente ja cadastrado para este CPF'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-CPF.
+               10 LINE 14 COLUMN 40 VALUE
+              'CPF invalido, digite um CPF valido'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-DATA.
+               10 LINE 19 COLUMN 40 VALUE
+              'Data de nascimento invalida'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-IDADE.
+               10 LINE 19 COLUMN 40 VALUE
+              'Cliente deve ter no minimo 18 anos'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-CEP.
+               10 LINE 9 COLUMN 40 VALUE
+              'CEP nao encontrado, digite um CEP valido'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-EMAIL.
+               10 LINE 11 COLUMN 40 VALUE
+              'Preencha o campo Email antes de continuar'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-EMAIL2.
+               10 LINE 11 COLUMN 40 VALUE
+              'O e-mail informado deve conter @gmail.com.'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-EMAIL3.
+               10 LINE 11 COLUMN 40 VALUE
+              'O endereço de E-mail e muito Pequeno'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-EMAIL4.
+               10 LINE 11 COLUMN 40 VALUE
+              'O endereço de E-mail e muito Grande'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-EMAIL-DUPLICADO.
+               10 LINE 11 COLUMN 40 VALUE
+              'Ja existe um cliente cadastrado com este e-mail'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-GRAVACAO.
+               10 LINE 12 COLUMN 40 VALUE
+              'Erro ao gravar o cadastro, tente novamente'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-ERRO-CPF-NAO-ACHADO.
+               10 LINE 12 COLUMN 40 VALUE
+              'Cliente nao encontrado para este CPF'
+              FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 CAD-CLIENTE-EXCLUIDO.
+               10 LINE 12 COLUMN 40 VALUE
+              'Cliente excluido com sucesso'
+              FOREGROUND-COLOR 2
+              BACKGROUND-COLOR 7.
 
        01 PRENCHIMENTO-LINHA.
            05 LINE 2 COLUMN 40 VALUE
@@ -816,7 +1017,7 @@
            '└─────┘'
                  FOREGROUND-COLOR 0
                  BACKGROUND-COLOR 7.
-           10 LINE 7 COLUMN 76 USING CAD-UF
+           10 LINE 7 COLUMN 76 FROM CAD-UF
                    FOREGROUND-COLOR 0
                    BACKGROUND-COLOR 7.
 
@@ -837,7 +1038,7 @@
            '└──────────────────────────────────────────────────────┘'
                  FOREGROUND-COLOR 0
                  BACKGROUND-COLOR 7.
-           10 LINE 12 COLUMN 41 USING CAD-ENDERECO
+           10 LINE 12 COLUMN 41 FROM CAD-ENDERECO
                    FOREGROUND-COLOR 0
                    BACKGROUND-COLOR 7.
            10 LINE 15 COLUMN 40 VALUE
@@ -931,6 +1132,7 @@
                    FOREGROUND-COLOR 0
                    BACKGROUND-COLOR 7.
            10 LINE 14 COLUMN 41 USING  CAD-SENHA
+                   SECURE
                    FOREGROUND-COLOR 0
                    BACKGROUND-COLOR 7.
 
@@ -957,11 +1159,118 @@
       *       FOREGROUND-COLOR 4
       *       BACKGROUND-COLOR 7.
 
+       01 MANUT-CONSULTA.
+           10 LINE 2 COLUMN 56 VALUE
+           'MANUTENCAO DE CLIENTE'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 3 COLUMN 56 VALUE
+           '──────────────────────'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 6 COLUMN 40 VALUE
+           'INFORME O CPF DO CLIENTE'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 7 COLUMN 40 VALUE
+           '┌───────────────────────┐'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 8 COLUMN 40 VALUE
+           '│                       │'
+                   FOREGROUND-COLOR 0
+                   BACKGROUND-COLOR 7.
+           10 LINE 9 COLUMN 40 VALUE
+           '└───────────────────────┘'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 8 COLUMN 41 USING WRK-MANUT-CPF
+                   FOREGROUND-COLOR 0
+                   BACKGROUND-COLOR 7.
+           10 LINE 20 COLUMN 63 VALUE
+           'OPCAO ___'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 20 COLUMN 70 USING WRK-OPC5
+                   FOREGROUND-COLOR 0
+                   BACKGROUND-COLOR 7.
+           10 LINE 21 COLUMN 41 VALUE
+           '1 - VOLTAR'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 21 COLUMN 85 VALUE
+           '2 - CONSULTAR'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+
+       01 MANUT-MENU.
+           10 LINE 2 COLUMN 56 VALUE
+           'MANUTENCAO DE CLIENTE'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 3 COLUMN 56 VALUE
+           '──────────────────────'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 6 COLUMN 40 VALUE
+           'NOME'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 7 COLUMN 40 FROM CAD-NOME
+                   FOREGROUND-COLOR 0
+                   BACKGROUND-COLOR 7.
+           10 LINE 9 COLUMN 40 VALUE
+           'CPF'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 10 COLUMN 40 FROM CAD-CPF
+                   FOREGROUND-COLOR 0
+                   BACKGROUND-COLOR 7.
+           10 LINE 20 COLUMN 63 VALUE
+           'OPCAO ___'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 20 COLUMN 70 USING WRK-OPC6
+                   FOREGROUND-COLOR 0
+                   BACKGROUND-COLOR 7.
+           10 LINE 21 COLUMN 41 VALUE
+           '1 - VOLTAR'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 21 COLUMN 60 VALUE
+           '2 - ALTERAR'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+           10 LINE 21 COLUMN 80 VALUE
+           '3 - EXCLUIR'
+                 FOREGROUND-COLOR 0
+                 BACKGROUND-COLOR 7.
+
 
        PROCEDURE DIVISION.
            0001-PRINCIPAL                                      SECTION.
+               PERFORM 1900-ABRIR-ARQUIVO-CADASTRO.
+               PERFORM 1910-ABRIR-ARQUIVO-CEP.
                PERFORM 1000-LOGUIN.
                PERFORM 10000-FINALIZAR.
+           1900-ABRIR-ARQUIVO-CADASTRO.
+      *** ABRE O MESTRE DE CLIENTES EM I-O, CRIANDO O ARQUIVO NA
+      *** PRIMEIRA EXECUCAO CASO AINDA NAO EXISTA (STATUS 35)
+             OPEN I-O CADMAST
+             IF CAD-STATUS-NAO-EXISTE
+                 OPEN OUTPUT CADMAST
+                 CLOSE CADMAST
+                 OPEN I-O CADMAST
+             END-IF.
+           1910-ABRIR-ARQUIVO-CEP.
+      *** ABRE A TABELA DE CEP EM MODO SOMENTE LEITURA. A TABELA E
+      *** CARREGADA PELO PROGRAMA CEPCARGA, FORA DO HORARIO ONLINE
+             OPEN INPUT CEPTAB
+             IF CEP-STATUS-NAO-EXISTE
+                 OPEN OUTPUT CEPTAB
+                 CLOSE CEPTAB
+                 OPEN INPUT CEPTAB
+             END-IF.
            1000-LOGUIN.
              MOVE 0 TO WRK-CONT
              PERFORM UNTIL FIM-LOOP
@@ -974,6 +1283,23 @@
                   IF LOG-EMAIL = ' '
                    DISPLAY LOG-ERRO-EMAIL
                    ADD 1 TO WRK-CONT
+                  ELSE
+                   MOVE LOG-EMAIL TO WRK-EMAIL-VERIFICAR
+                   PERFORM 8400-VALIDAR-FORMATO-EMAIL
+                   IF WRK-TAM < 06
+                       DISPLAY LOG-ERRO-EMAIL3
+                       ADD 1 TO WRK-CONT
+                   ELSE
+                       IF WRK-TAM > 25
+                           DISPLAY LOG-ERRO-EMAIL4
+                           ADD 1 TO WRK-CONT
+                       ELSE
+                           IF WRK-TAM-DOMINIO = 0
+                               DISPLAY LOG-ERRO-EMAIL2
+                               ADD 1 TO WRK-CONT
+                           END-IF
+                       END-IF
+                   END-IF
                   END-IF
                    IF LOG-SENHA  = ' '
                    DISPLAY LOG-ERRO-SENHA
@@ -989,6 +1315,8 @@
                      PERFORM 2000-CADASTRO-CLIENTE
                    WHEN 3
                      PERFORM 3000-ENTROU-PAG
+                   WHEN 4
+                     PERFORM 4000-MANUTENCAO-CLIENTE
                    WHEN OTHER
                        DISPLAY LOG-ERRO-OPCAO
                        ACCEPT WRK-ENTER
@@ -1000,43 +1328,530 @@
              END-PERFORM.
 
            2000-CADASTRO-CLIENTE.
+             MOVE 'N' TO WRK-CAD-CLI-VOLTOU
+             MOVE 'N' TO WRK-CAD-CLI-LOOP1
+             PERFORM 2010-TELA-DADOS-PESSOAIS
+             IF NOT CAD-CLI-VOLTOU-LOGUIN
+                 MOVE 'N' TO WRK-CAD-CLI-LOOP2
+                 PERFORM 2020-TELA-ENDERECO
+             END-IF
+             IF NOT CAD-CLI-VOLTOU-LOGUIN
+                 MOVE 'N' TO WRK-CAD-CLI-LOOP3
+                 PERFORM 2030-TELA-ACESSO-SISTEMA
+             END-IF.
+
       *** TELA CADASTRO CLIENTE DADOS PESSOAS
-             PERFORM UNTIL FIM-LOOP1
+           2010-TELA-DADOS-PESSOAIS.
+             PERFORM UNTIL CAD-CLI-FIM1
                ACCEPT LIMPA-TELA
                DISPLAY PRENCHIMENTO-LINHA
                DISPLAY LINHA-TELA
                ACCEPT CADASTRO-CLIENTE1
+               IF MODO-ALTERACAO
+      *** CPF NAO PODE SER ALTERADO NA MANUTENCAO - E A CHAVE DO
+      *** REGISTRO JA LOCALIZADO, ENTAO O VALOR DIGITADO E DESCARTADO
+                   MOVE WRK-CPF-ORIGINAL-MANUT TO CAD-CPF
+               END-IF
+               MOVE 0 TO WRK-CONT
                IF CAD-NOME = ' '
                    DISPLAY CAD-ERRO-NOME2
+                   ADD 1 TO WRK-CONT
+               END-IF
+               PERFORM 8600-VALIDAR-DATA-NASCIMENTO
+               IF NOT DATA-VALIDA
+                   DISPLAY CAD-ERRO-DATA
+                   ADD 1 TO WRK-CONT
+               ELSE
+                   PERFORM 8630-VALIDAR-IDADE-MINIMA
+                   IF NOT IDADE-OK
+                       DISPLAY CAD-ERRO-IDADE
+                       ADD 1 TO WRK-CONT
+                   END-IF
+               END-IF
+               PERFORM 8300-VALIDAR-CPF
+               IF NOT CPF-VALIDO
+                   DISPLAY CAD-ERRO-CPF
+                   ADD 1 TO WRK-CONT
+               ELSE
+                   IF MODO-INCLUSAO
+                       PERFORM 8200-VERIFICAR-CPF-DUPLICADO
+                       IF CPF-JA-CADASTRADO
+                           DISPLAY CAD-ERRO-CPF-DUPLICADO
+                           ADD 1 TO WRK-CONT
+                       END-IF
+                   END-IF
                END-IF
                IF WRK-OPC2 = 1
-                   PERFORM 10000-FINALIZAR
-                         SET FIM-LOOP1 TO TRUE
+                   SET CAD-CLI-VOLTOU-LOGUIN TO TRUE
+                   SET CAD-CLI-FIM1 TO TRUE
+               ELSE
+                   IF WRK-OPC2 = 2 AND WRK-CONT = 0
+                       SET CAD-CLI-FIM1 TO TRUE
+                   ELSE
+                       ACCEPT WRK-ENTER
+                   END-IF
                END-IF
-               
-      *        IF WRK-OPC2 <> 1 OR WRK-OPC2 <> 2
-      *            WRK-ENTER
-      *        END-IF
+             END-PERFORM.
+
       *** TELA CADASTRO CLIENTE ENDERECO
-                ACCEPT LIMPA-TELA
-                DISPLAY PRENCHIMENTO-LINHA
-                DISPLAY LINHA-TELA
-                ACCEPT CADASTRO-CLIENTE2
-                ACCEPT WRK-ENTER
+           2020-TELA-ENDERECO.
+             PERFORM UNTIL CAD-CLI-FIM2
+               ACCEPT LIMPA-TELA
+               DISPLAY PRENCHIMENTO-LINHA
+               DISPLAY LINHA-TELA
+               ACCEPT CADASTRO-CLIENTE2
+               MOVE 0 TO WRK-CONT
+               PERFORM 8500-CONSULTAR-CEP
+               IF NOT CEP-ACHADO
+                   DISPLAY CAD-ERRO-CEP
+                   ADD 1 TO WRK-CONT
+               END-IF
+               IF WRK-OPC3 = 1
+                   SET CAD-CLI-VOLTOU-LOGUIN TO TRUE
+                   SET CAD-CLI-FIM2 TO TRUE
+               ELSE
+                   IF WRK-OPC3 = 2 AND WRK-CONT = 0
+                       SET CAD-CLI-FIM2 TO TRUE
+                   ELSE
+                       ACCEPT WRK-ENTER
+                   END-IF
+               END-IF
+             END-PERFORM.
+
+      *** CONSULTA A TABELA DE CEP E PREENCHE ENDERECO/UF AUTOMATICOS
+           8500-CONSULTAR-CEP.
+             MOVE 'N' TO WRK-CEP-ACHADO
+             MOVE SPACES TO CAD-ENDERECO
+             MOVE SPACES TO CAD-UF
+             MOVE CAD-CEP TO CEP-CODIGO
+             READ CEPTAB KEY IS CEP-CODIGO
+                 INVALID KEY
+                     MOVE 'N' TO WRK-CEP-ACHADO
+                 NOT INVALID KEY
+                     MOVE 'S' TO WRK-CEP-ACHADO
+                     MOVE CEP-ENDERECO TO CAD-ENDERECO
+                     MOVE CEP-UF       TO CAD-UF
+             END-READ.
 
       *** TELA CADASTRO CLIENTE ACESSO AO SISTEMA
-                ACCEPT LIMPA-TELA
-                DISPLAY PRENCHIMENTO-LINHA
-                DISPLAY LINHA-TELA
-                ACCEPT CADASTRO-CLIENTE3
-                ACCEPT WRK-ENTER
+           2030-TELA-ACESSO-SISTEMA.
+             PERFORM UNTIL CAD-CLI-FIM3
+               ACCEPT LIMPA-TELA
+               DISPLAY PRENCHIMENTO-LINHA
+               DISPLAY LINHA-TELA
+               ACCEPT CADASTRO-CLIENTE3
+               MOVE 0 TO WRK-CONT
+               IF WRK-OPC4 = 2
+                   IF CAD-EMAIL = ' '
+                       DISPLAY CAD-ERRO-EMAIL
+                       ADD 1 TO WRK-CONT
+                   ELSE
+                       MOVE CAD-EMAIL TO WRK-EMAIL-VERIFICAR
+                       PERFORM 8400-VALIDAR-FORMATO-EMAIL
+                       IF WRK-TAM < 06
+                           DISPLAY CAD-ERRO-EMAIL3
+                           ADD 1 TO WRK-CONT
+                       ELSE
+                           IF WRK-TAM > 25
+                               DISPLAY CAD-ERRO-EMAIL4
+                               ADD 1 TO WRK-CONT
+                           ELSE
+                               IF WRK-TAM-DOMINIO = 0
+                                   DISPLAY CAD-ERRO-EMAIL2
+                                   ADD 1 TO WRK-CONT
+                               ELSE
+                                   PERFORM 8210-VERIFICAR-EMAIL-DUPLICADO
+                                   IF EMAIL-JA-CADASTRADO AND
+                                      (MODO-INCLUSAO OR
+                                       WRK-EMAIL-DUPLICADO-CPF NOT =
+                                           WRK-CPF-ORIGINAL-MANUT)
+                                       DISPLAY CAD-ERRO-EMAIL-DUPLICADO
+                                       ADD 1 TO WRK-CONT
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+               IF WRK-OPC4 = 1
+                   SET CAD-CLI-VOLTOU-LOGUIN TO TRUE
+                   SET CAD-CLI-FIM3 TO TRUE
+               ELSE
+                   IF WRK-OPC4 = 2 AND WRK-CONT = 0
+                       PERFORM 8000-GRAVAR-CADASTRO
+                       SET CAD-CLI-FIM3 TO TRUE
+                   ELSE
+                       ACCEPT WRK-ENTER
+                   END-IF
+               END-IF
              END-PERFORM.
-      *** ENTRANDO NO ENTRAR
+
+      *** CONSULTA O MESTRE PARA VERIFICAR SE O CPF JA ESTA CADASTRADO
+           8200-VERIFICAR-CPF-DUPLICADO.
+             MOVE 'N' TO WRK-CPF-DUPLICADO
+             MOVE CAD-CPF TO MST-CPF
+             READ CADMAST KEY IS MST-CPF
+                 INVALID KEY
+                     MOVE 'N' TO WRK-CPF-DUPLICADO
+                 NOT INVALID KEY
+                     MOVE 'S' TO WRK-CPF-DUPLICADO
+             END-READ.
+
+      *** CONSULTA O MESTRE PELA CHAVE ALTERNATIVA DE E-MAIL PARA
+      *** VERIFICAR SE O E-MAIL JA ESTA CADASTRADO PARA OUTRO CLIENTE.
+      *** DEVOLVE EM WRK-EMAIL-DUPLICADO-CPF O CPF DO REGISTRO
+      *** ENCONTRADO, PARA O CHAMADOR DESCARTAR O CASO DE O PROPRIO
+      *** CLIENTE EM MANUTENCAO SER O DONO DO E-MAIL
+           8210-VERIFICAR-EMAIL-DUPLICADO.
+             MOVE 'N' TO WRK-EMAIL-DUPLICADO
+             MOVE ZEROS TO WRK-EMAIL-DUPLICADO-CPF
+             MOVE CAD-EMAIL TO MST-EMAIL
+             READ CADMAST KEY IS MST-EMAIL
+                 INVALID KEY
+                     MOVE 'N' TO WRK-EMAIL-DUPLICADO
+                 NOT INVALID KEY
+                     MOVE 'S' TO WRK-EMAIL-DUPLICADO
+                     MOVE MST-CPF TO WRK-EMAIL-DUPLICADO-CPF
+             END-READ.
+
+      *** VALIDA O CPF DIGITADO PELO DIGITO VERIFICADOR (MODULO 11)
+           8300-VALIDAR-CPF.
+             MOVE 'N' TO WRK-CPF-VALIDO
+             MOVE 'S' TO WRK-CPF-REPETIDO
+             PERFORM 8310-VERIFICAR-DIGITO-IGUAL
+                 VARYING WRK-CPF-POS FROM 2 BY 1 UNTIL WRK-CPF-POS > 11
+             IF CPF-TODOS-DIGITOS-IGUAIS
+                 MOVE 'N' TO WRK-CPF-VALIDO
+             ELSE
+                 MOVE 0 TO WRK-CPF-SOMA
+                 MOVE 10 TO WRK-CPF-PESO
+                 PERFORM 8320-SOMAR-DIGITO-DV1
+                     VARYING WRK-CPF-POS FROM 1 BY 1 UNTIL WRK-CPF-POS > 9
+                 DIVIDE WRK-CPF-SOMA BY 11
+                     GIVING WRK-CPF-QUOCIENTE
+                     REMAINDER WRK-CPF-RESTO
+                 IF WRK-CPF-RESTO < 2
+                     MOVE 0 TO WRK-CPF-DV1
+                 ELSE
+                     COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+                 END-IF
+                 IF WRK-CPF-DV1 NOT = CAD-CPF-D(10)
+                     MOVE 'N' TO WRK-CPF-VALIDO
+                 ELSE
+                     MOVE 0 TO WRK-CPF-SOMA
+                     MOVE 11 TO WRK-CPF-PESO
+                     PERFORM 8330-SOMAR-DIGITO-DV2
+                         VARYING WRK-CPF-POS FROM 1 BY 1 UNTIL WRK-CPF-POS > 10
+                     DIVIDE WRK-CPF-SOMA BY 11
+                         GIVING WRK-CPF-QUOCIENTE
+                         REMAINDER WRK-CPF-RESTO
+                     IF WRK-CPF-RESTO < 2
+                         MOVE 0 TO WRK-CPF-DV2
+                     ELSE
+                         COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+                     END-IF
+                     IF WRK-CPF-DV2 = CAD-CPF-D(11)
+                         MOVE 'S' TO WRK-CPF-VALIDO
+                     ELSE
+                         MOVE 'N' TO WRK-CPF-VALIDO
+                     END-IF
+                 END-IF
+             END-IF.
+
+      *** MARCA WRK-CPF-REPETIDO = 'N' SE ALGUM DIGITO DIFERE DO 1o.
+           8310-VERIFICAR-DIGITO-IGUAL.
+             IF CAD-CPF-D(WRK-CPF-POS) NOT = CAD-CPF-D(1)
+                 MOVE 'N' TO WRK-CPF-REPETIDO
+             END-IF.
+
+      *** ACUMULA A SOMA PONDERADA PARA O 1o. DIGITO VERIFICADOR
+           8320-SOMAR-DIGITO-DV1.
+             COMPUTE WRK-CPF-SOMA =
+                 WRK-CPF-SOMA + (CAD-CPF-D(WRK-CPF-POS) * WRK-CPF-PESO)
+             SUBTRACT 1 FROM WRK-CPF-PESO.
+
+      *** ACUMULA A SOMA PONDERADA PARA O 2o. DIGITO VERIFICADOR
+           8330-SOMAR-DIGITO-DV2.
+             IF WRK-CPF-POS = 10
+                 COMPUTE WRK-CPF-SOMA =
+                     WRK-CPF-SOMA + (WRK-CPF-DV1 * WRK-CPF-PESO)
+             ELSE
+                 COMPUTE WRK-CPF-SOMA =
+                     WRK-CPF-SOMA + (CAD-CPF-D(WRK-CPF-POS) * WRK-CPF-PESO)
+             END-IF
+             SUBTRACT 1 FROM WRK-CPF-PESO.
+
+      *** VALIDA SE A DATA DE NASCIMENTO DIGITADA E UMA DATA VALIDA
+      *** NO CALENDARIO (MES 1-12, DIA CONFORME O MES, ANO RAZOAVEL)
+      *** E NAO POSTERIOR A DATA ATUAL DO SISTEMA
+           8600-VALIDAR-DATA-NASCIMENTO.
+             MOVE 'N' TO WRK-DATA-VALIDA
+             ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+             IF DT-MES >= 1 AND DT-MES <= 12
+                 PERFORM 8610-CALCULAR-DIAS-NO-MES
+                 IF DT-DIA >= 1 AND DT-DIA <= WRK-DIAS-NO-MES
+                     IF DT-ANO >= 1900 AND DT-ANO < WRK-ANO-ATUAL
+                         MOVE 'S' TO WRK-DATA-VALIDA
+                     ELSE
+                         IF DT-ANO = WRK-ANO-ATUAL
+                             IF DT-MES < WRK-MES-ATUAL
+                                 MOVE 'S' TO WRK-DATA-VALIDA
+                             ELSE
+                                 IF DT-MES = WRK-MES-ATUAL AND
+                                    DT-DIA <= WRK-DIA-ATUAL
+                                     MOVE 'S' TO WRK-DATA-VALIDA
+                                 END-IF
+                             END-IF
+                         END-IF
+                     END-IF
+                 END-IF
+             END-IF.
+
+      *** OBTEM A QUANTIDADE DE DIAS DO MES DA DATA DE NASCIMENTO,
+      *** AJUSTANDO FEVEREIRO PARA ANO BISSEXTO
+           8610-CALCULAR-DIAS-NO-MES.
+             MOVE WRK-DIAS-MES(DT-MES) TO WRK-DIAS-NO-MES
+             IF DT-MES = 2
+                 PERFORM 8620-VERIFICAR-ANO-BISSEXTO
+                 IF ANO-BISSEXTO
+                     MOVE 29 TO WRK-DIAS-NO-MES
+                 END-IF
+             END-IF.
+
+      *** MARCA WRK-ANO-BISSEXTO = 'S' SE DT-ANO FOR ANO BISSEXTO
+           8620-VERIFICAR-ANO-BISSEXTO.
+             MOVE 'N' TO WRK-ANO-BISSEXTO
+             DIVIDE DT-ANO BY 4 GIVING WRK-DATA-QUOCIENTE
+                 REMAINDER WRK-DATA-RESTO
+             IF WRK-DATA-RESTO = 0
+                 DIVIDE DT-ANO BY 100 GIVING WRK-DATA-QUOCIENTE
+                     REMAINDER WRK-DATA-RESTO
+                 IF WRK-DATA-RESTO NOT = 0
+                     MOVE 'S' TO WRK-ANO-BISSEXTO
+                 ELSE
+                     DIVIDE DT-ANO BY 400 GIVING WRK-DATA-QUOCIENTE
+                         REMAINDER WRK-DATA-RESTO
+                     IF WRK-DATA-RESTO = 0
+                         MOVE 'S' TO WRK-ANO-BISSEXTO
+                     END-IF
+                 END-IF
+             END-IF.
+
+      *** CALCULA A IDADE DO CLIENTE COM BASE NA DATA ATUAL DO SISTEMA
+      *** E VERIFICA SE ATENDE A IDADE MINIMA DE 18 ANOS
+           8630-VALIDAR-IDADE-MINIMA.
+             MOVE 'N' TO WRK-IDADE-OK
+      *** WRK-DATA-ATUAL JA FOI OBTIDA EM 8600-VALIDAR-DATA-NASCIMENTO,
+      *** QUE SEMPRE EXECUTA ANTES DESTE PARAGRAFO
+             COMPUTE WRK-IDADE = WRK-ANO-ATUAL - DT-ANO
+             IF WRK-MES-ATUAL < DT-MES
+                 SUBTRACT 1 FROM WRK-IDADE
+             ELSE
+                 IF WRK-MES-ATUAL = DT-MES AND WRK-DIA-ATUAL < DT-DIA
+                     SUBTRACT 1 FROM WRK-IDADE
+                 END-IF
+             END-IF
+             IF WRK-IDADE >= 18
+                 MOVE 'S' TO WRK-IDADE-OK
+             END-IF.
+
+      *** CALCULA O HASH DA SENHA EM WRK-SENHA-VERIFICAR, DEIXANDO O
+      *** RESULTADO EM WRK-HASH-SENHA PARA GRAVACAO/COMPARACAO
+           9000-CALCULAR-HASH-SENHA.
+             MOVE 0 TO WRK-HASH-SENHA
+             PERFORM 9010-ACUMULAR-HASH-SENHA
+                 VARYING WRK-HASH-POS FROM 1 BY 1 UNTIL WRK-HASH-POS > 30.
+
+      *** ACUMULA NO HASH O VALOR PONDERADO DE CADA CARACTERE DA SENHA
+           9010-ACUMULAR-HASH-SENHA.
+             MOVE WRK-SENHA-VERIFICAR(WRK-HASH-POS:1) TO WRK-HASH-CHAR
+             COMPUTE WRK-HASH-SENHA =
+                 WRK-HASH-SENHA + (WRK-HASH-CHAR-VALOR * WRK-HASH-POS) + 1.
+
+      *** CALCULA TAMANHO E VERIFICA O DOMINIO DO E-MAIL INFORMADO
+      *** EM WRK-EMAIL-VERIFICAR (LOG-EMAIL OU CAD-EMAIL)
+           8400-VALIDAR-FORMATO-EMAIL.
+             MOVE 0 TO WRK-TAM
+             INSPECT WRK-EMAIL-VERIFICAR TALLYING WRK-TAM
+                 FOR CHARACTERS BEFORE INITIAL SPACE
+             MOVE 0 TO WRK-TAM-DOMINIO
+             INSPECT WRK-EMAIL-VERIFICAR TALLYING WRK-TAM-DOMINIO
+                 FOR ALL '@gmail.com'.
+
+      *** ENTRANDO NO SISTEMA - AUTENTICA O CLIENTE PELO E-MAIL/SENHA
            3000-ENTROU-PAG.
-             ACCEPT LIMPA-TELA.
-             DISPLAY LINHA-TELA.
+             MOVE LOG-EMAIL TO MST-EMAIL
+             READ CADMAST KEY IS MST-EMAIL
+                 INVALID KEY
+                     ACCEPT LIMPA-TELA
+                     DISPLAY LINHA-TELA
+                     DISPLAY LOG-ERRO-EMAIL-NAO-ACHADO
+                     ACCEPT WRK-ENTER
+                 NOT INVALID KEY
+                     PERFORM 3010-VALIDAR-SENHA-LOGUIN
+             END-READ.
+
+      *** COMPARA O HASH DA SENHA DIGITADA COM O HASH DO CLIENTE
+           3010-VALIDAR-SENHA-LOGUIN.
+             MOVE LOG-SENHA TO WRK-SENHA-VERIFICAR
+             PERFORM 9000-CALCULAR-HASH-SENHA
+             ACCEPT LIMPA-TELA
+             DISPLAY LINHA-TELA
+             IF WRK-HASH-SENHA = MST-SENHA-HASH
+                 ACCEPT WRK-ENTER
+             ELSE
+                 DISPLAY LOG-ERRO-SENHA-INCORRETA
+                 ACCEPT WRK-ENTER
+             END-IF.
+
+      *** CONSULTA UM CLIENTE PELO CPF PARA ALTERAR OU EXCLUIR O
+      *** CADASTRO, REAPROVEITANDO AS TELAS 2010/2020/2030
+           4000-MANUTENCAO-CLIENTE.
+             MOVE 'N' TO WRK-MANUT-LOOP
+             PERFORM UNTIL MANUT-FIM
+               ACCEPT LIMPA-TELA
+               DISPLAY PRENCHIMENTO-LINHA
+               DISPLAY LINHA-TELA
+               ACCEPT MANUT-CONSULTA
+               IF WRK-OPC5 = 1
+                   SET MANUT-FIM TO TRUE
+               ELSE
+                   IF WRK-OPC5 = 2
+                       PERFORM 4100-LOCALIZAR-CLIENTE-MANUT
+                       IF MANUT-ACHADO
+                           PERFORM 4200-TELA-MENU-MANUTENCAO
+                           SET MANUT-FIM TO TRUE
+                       ELSE
+                           DISPLAY CAD-ERRO-CPF-NAO-ACHADO
+                           ACCEPT WRK-ENTER
+                       END-IF
+                   ELSE
+                       ACCEPT WRK-ENTER
+                   END-IF
+               END-IF
+             END-PERFORM.
+
+      *** LOCALIZA O CLIENTE PELO CPF INFORMADO E CARREGA A AREA DE
+      *** CADASTRO PARA REAPROVEITAR AS TELAS DE INCLUSAO
+           4100-LOCALIZAR-CLIENTE-MANUT.
+             MOVE 'N' TO WRK-MANUT-ACHADO
+             MOVE WRK-MANUT-CPF TO MST-CPF
+             READ CADMAST KEY IS MST-CPF
+                 INVALID KEY
+                     MOVE 'N' TO WRK-MANUT-ACHADO
+                 NOT INVALID KEY
+                     MOVE 'S' TO WRK-MANUT-ACHADO
+                     MOVE 'A' TO WRK-MODO-CADASTRO
+                     PERFORM 8020-MOVER-MESTRE-PARA-CADASTRO
+             END-READ.
+
+      *** APRESENTA O MENU DE ALTERAR/EXCLUIR PARA O CLIENTE LOCALIZADO
+           4200-TELA-MENU-MANUTENCAO.
+             MOVE 'N' TO WRK-MANUT-MENU-LOOP
+             PERFORM UNTIL MANUT-MENU-FIM
+               ACCEPT LIMPA-TELA
+               DISPLAY PRENCHIMENTO-LINHA
+               DISPLAY LINHA-TELA
+               ACCEPT MANUT-MENU
+               EVALUATE WRK-OPC6
+                   WHEN 1
+                       SET MANUT-MENU-FIM TO TRUE
+                   WHEN 2
+                       PERFORM 2000-CADASTRO-CLIENTE
+                       SET MANUT-MENU-FIM TO TRUE
+                   WHEN 3
+                       PERFORM 4300-EXCLUIR-CLIENTE
+                       SET MANUT-MENU-FIM TO TRUE
+                   WHEN OTHER
+                       ACCEPT WRK-ENTER
+               END-EVALUATE
+             END-PERFORM
+             MOVE 'I' TO WRK-MODO-CADASTRO.
+
+      *** EXCLUI O REGISTRO DO CLIENTE LOCALIZADO NO ARQUIVO MESTRE
+           4300-EXCLUIR-CLIENTE.
+             MOVE CAD-CPF TO MST-CPF
+             DELETE CADMAST RECORD
+                 INVALID KEY
+                     CONTINUE
+             END-DELETE
+             ACCEPT LIMPA-TELA
+             DISPLAY LINHA-TELA
+             DISPLAY CAD-CLIENTE-EXCLUIDO
              ACCEPT WRK-ENTER.
 
+      *** CARREGA A AREA DE CADASTRO A PARTIR DO REGISTRO MESTRE
+      *** LOCALIZADO, PARA REAPROVEITAR AS TELAS DE INCLUSAO NA EDICAO
+           8020-MOVER-MESTRE-PARA-CADASTRO.
+             MOVE MST-CPF         TO CAD-CPF
+             MOVE MST-NOME        TO CAD-NOME
+             MOVE MST-DIA         TO DT-DIA
+             MOVE MST-MES         TO DT-MES
+             MOVE MST-ANO         TO DT-ANO
+             MOVE MST-GENE        TO CAD-GENE
+             MOVE MST-DDD         TO TEL-DD
+             MOVE MST-NUMTEL      TO TEL-NUMERO
+             MOVE MST-CEP         TO CAD-CEP
+             MOVE MST-NUMERO      TO CAD-NUMERO
+             MOVE MST-UF          TO CAD-UF
+             MOVE MST-ENDERECO    TO CAD-ENDERECO
+             MOVE MST-COMPLEMENTO TO CAD-COMPLEMENTO
+             MOVE MST-EMAIL       TO CAD-EMAIL
+             MOVE SPACES          TO CAD-SENHA
+             MOVE MST-SENHA-HASH  TO WRK-SENHA-HASH-ORIGINAL
+             MOVE MST-DT-CADASTRO TO WRK-DT-CADASTRO-ORIGINAL
+             MOVE MST-CPF         TO WRK-CPF-ORIGINAL-MANUT.
+
+      *** GRAVA O CADASTRO PREENCHIDO NAS TELAS NO ARQUIVO MESTRE,
+      *** INCLUINDO UM CLIENTE NOVO OU REGRAVANDO UM JA EXISTENTE
+           8000-GRAVAR-CADASTRO.
+             PERFORM 8010-MOVER-CADASTRO-PARA-MESTRE
+             IF MODO-ALTERACAO
+                 MOVE WRK-DT-CADASTRO-ORIGINAL TO MST-DT-CADASTRO
+                 REWRITE CAD-MASTER-REC
+                     INVALID KEY
+                         ACCEPT LIMPA-TELA
+                         DISPLAY LINHA-TELA
+                         DISPLAY CAD-ERRO-GRAVACAO
+                         ACCEPT WRK-ENTER
+                 END-REWRITE
+             ELSE
+                 WRITE CAD-MASTER-REC
+                     INVALID KEY
+                         ACCEPT LIMPA-TELA
+                         DISPLAY LINHA-TELA
+                         DISPLAY CAD-ERRO-GRAVACAO
+                         ACCEPT WRK-ENTER
+                 END-WRITE
+             END-IF.
+
+      *** MONTA O REGISTRO DO MESTRE A PARTIR DA AREA DE CADASTRO
+           8010-MOVER-CADASTRO-PARA-MESTRE.
+             MOVE CAD-CPF         TO MST-CPF
+             MOVE CAD-NOME        TO MST-NOME
+             MOVE DT-DIA          TO MST-DIA
+             MOVE DT-MES          TO MST-MES
+             MOVE DT-ANO          TO MST-ANO
+             MOVE CAD-GENE        TO MST-GENE
+             MOVE TEL-DD          TO MST-DDD
+             MOVE TEL-NUMERO      TO MST-NUMTEL
+             MOVE CAD-CEP         TO MST-CEP
+             MOVE CAD-NUMERO      TO MST-NUMERO
+             MOVE CAD-UF          TO MST-UF
+             MOVE CAD-ENDERECO    TO MST-ENDERECO
+             MOVE CAD-COMPLEMENTO TO MST-COMPLEMENTO
+             MOVE CAD-EMAIL       TO MST-EMAIL
+             IF CAD-SENHA = SPACES AND MODO-ALTERACAO
+                 MOVE WRK-SENHA-HASH-ORIGINAL TO MST-SENHA-HASH
+             ELSE
+                 MOVE CAD-SENHA TO WRK-SENHA-VERIFICAR
+                 PERFORM 9000-CALCULAR-HASH-SENHA
+                 MOVE WRK-HASH-SENHA TO MST-SENHA-HASH
+             END-IF
+             ACCEPT MST-DT-CADASTRO FROM DATE YYYYMMDD.
+
       *** ENTRANDO NO SISTEMA
            10000-FINALIZAR.
+               CLOSE CADMAST
+               CLOSE CEPTAB
                STOP RUN.
