@@ -0,0 +1,13 @@
+      *================================================================*
+      *   COPY        : CEPTAB                                         *
+      *   OBJETIVO    : LAYOUT DA TABELA DE CEP X ENDERECO             *
+      *                 (ARQUIVO CEPTAB.DAT - INDEXADO POR CEP-CODIGO) *
+      *================================================================*
+      *  VRS |        AUTOR        |     DATA     |     DESCRICAO      *
+      *----------------------------------------------------------------*
+      *  001 |  ISMAEL J. BRANDAO  |  08/08/2026  |   CRIACAO          *
+      *================================================================*
+       01  CEP-CADASTRO.
+           05  CEP-CODIGO          PIC 9(08).
+           05  CEP-ENDERECO        PIC X(30).
+           05  CEP-UF              PIC X(02).
